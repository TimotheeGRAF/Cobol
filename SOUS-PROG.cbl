@@ -0,0 +1,54 @@
+       >>SOURCE FORMAT FREE
+identification division.
+program-id. sous-prog.
+
+*>-----------------------------------------------------*
+*> calcul metier par developpeur, appele par PCALCUL    *>
+*> depuis appel-ss-programme. renvoie un statut O/K     *>
+*> que l'appelant utilise pour piloter TRT-ok/TRT-ko.    *>
+*>-----------------------------------------------------*
+
+data division.
+working-storage section.
+ 01 ws-score pic 9(5).
+
+linkage section.
+ 01 developpeur.
+copy DEVELOP.
+
+ 01 ss-statut pic x.
+  88 ss-statut-ok value "O".
+  88 ss-statut-ko value "K".
+
+ 01 ss-score pic 9(5).
+
+procedure division using developpeur ss-statut ss-score.
+
+calculer-score.
+
+move zero to ws-score
+
+if dev-nom of developpeur = spaces
+	set ss-statut-ko to true
+else
+	if dev-age of developpeur = zero
+		set ss-statut-ko to true
+	else
+		if not dev-taille-grand of developpeur
+		   and not dev-taille-moyen of developpeur
+		   and not dev-taille-petit of developpeur
+			set ss-statut-ko to true
+		else
+			if dev-age of developpeur < 18
+				compute ws-score = dev-age of developpeur * 1
+			else
+				compute ws-score = dev-age of developpeur * 2
+			end-if
+			set ss-statut-ok to true
+		end-if
+	end-if
+end-if
+
+move ws-score to ss-score
+
+goback.
