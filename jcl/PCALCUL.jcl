@@ -0,0 +1,57 @@
+//PCALCUL  JOB (ACCTNO),'PCALCUL BATCH',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID,REGION=0M
+//*--------------------------------------------------------------*
+//* PCALCUL - calcul des indicateurs developpeurs.                *
+//* Un step par centre de cout ; DEBUT rejette les enregistrements*
+//* invalides et met TRT-ko (PCALCUL renvoie alors RETURN-CODE 8),*
+//* donc le step suivant ne doit se lancer que si le precedent    *
+//* s'est termine avec RC 0.                                      *
+//* RESFILE/REJFILE/CKPTFILE sont des datasets pre-alloues (une   *
+//* seule fois, hors de ce flux) et rouverts DISP=OLD a chaque    *
+//* run : sous MOD, OPEN OUTPUT positionne toujours en fin de     *
+//* fichier au lieu de tronquer, ce qui ferait dupliquer le       *
+//* rapport/rejets d'un run a l'autre et corromprait le           *
+//* checkpoint (plusieurs enregistrements empiles au lieu d'un    *
+//* seul, courant, reecrit a chaque passe).                       *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=PCALCUL
+//STEPLIB  DD DISP=SHR,DSN=PROD.PCALCUL.LOADLIB
+//DEVFILE  DD DISP=SHR,DSN=PROD.PCALCUL.CC10.DEVELOP
+//RESFILE  DD DISP=(OLD,CATLG,DELETE),
+//             DSN=PROD.PCALCUL.CC10.RESULTAT,
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//AUDFILE  DD DISP=(MOD,CATLG,CATLG),
+//             DSN=PROD.PCALCUL.CC10.AUDIT,
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=37,BLKSIZE=0)
+//REJFILE  DD DISP=(OLD,CATLG,DELETE),
+//             DSN=PROD.PCALCUL.CC10.REJETS,
+//             DCB=(RECFM=FB,LRECL=63,BLKSIZE=0)
+//CKPTFILE DD DISP=(OLD,CATLG,CATLG),
+//             DSN=PROD.PCALCUL.CC10.CHECKPT,
+//             DCB=(RECFM=VB,LRECL=3004,BLKSIZE=0)
+//SYSOUT   DD SYSOUT=*
+//*
+//IF010    IF (STEP010.RC = 0) THEN
+//*--------------------------------------------------------------*
+//* centre de cout 20 - ne tourne que si CC10 a rendu RC 0        *
+//*--------------------------------------------------------------*
+//STEP020  EXEC PGM=PCALCUL
+//STEPLIB  DD DISP=SHR,DSN=PROD.PCALCUL.LOADLIB
+//DEVFILE  DD DISP=SHR,DSN=PROD.PCALCUL.CC20.DEVELOP
+//RESFILE  DD DISP=(OLD,CATLG,DELETE),
+//             DSN=PROD.PCALCUL.CC20.RESULTAT,
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//AUDFILE  DD DISP=(MOD,CATLG,CATLG),
+//             DSN=PROD.PCALCUL.CC20.AUDIT,
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=37,BLKSIZE=0)
+//REJFILE  DD DISP=(OLD,CATLG,DELETE),
+//             DSN=PROD.PCALCUL.CC20.REJETS,
+//             DCB=(RECFM=FB,LRECL=63,BLKSIZE=0)
+//CKPTFILE DD DISP=(OLD,CATLG,CATLG),
+//             DSN=PROD.PCALCUL.CC20.CHECKPT,
+//             DCB=(RECFM=VB,LRECL=3004,BLKSIZE=0)
+//SYSOUT   DD SYSOUT=*
+//ENDIF010 ENDIF
+//
