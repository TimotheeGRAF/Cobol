@@ -0,0 +1,545 @@
+       >>SOURCE FORMAT FREE
+identification division.
+program-id. PCALCUL.
+
+*>-----------------------------------------------------*
+*>-----------------------------------------------------*
+
+environment division.
+input-output section.
+file-control.
+    select developpeurs-file assign to "DEVFILE"
+        organization is sequential
+        access mode is sequential
+        file status is ws-dev-fs.
+
+    select resultats-file assign to "RESFILE"
+        organization is sequential
+        access mode is sequential
+        file status is ws-res-fs.
+
+    select checkpoint-file assign to "CKPTFILE"
+        organization is sequential
+        access mode is sequential
+        file status is ws-ckpt-fs.
+
+    select rejets-file assign to "REJFILE"
+        organization is sequential
+        access mode is sequential
+        file status is ws-rej-fs.
+
+    select audit-file assign to "AUDFILE"
+        organization is sequential
+        access mode is sequential
+        file status is ws-aud-fs.
+
+data division.
+file section.
+fd  developpeurs-file
+    record contains 41 characters.
+01 developpeur-rec.
+copy DEVELOP.
+
+fd  resultats-file
+    record contains 80 characters.
+01 resultats-rec pic x(80).
+
+fd  checkpoint-file
+    record is varying in size from 3 to 3000 characters depending on w-Ckpt-Reclen.
+01 ckpt-rec.
+ 05 ckpt-niveau pic 9(3).
+ 05 ckpt-tab-res occurs 1 to 999 times depending on w-Nb-Dev.
+  10 ckpt-resultat pic 9(3).
+
+fd  rejets-file
+    record contains 63 characters.
+01 rejet-rec.
+ 05 rej-nom pic x(10).
+ 05 rej-prenom pic x(20).
+ 05 rej-age pic 9(3).
+ 05 rej-motif pic x(30).
+
+fd  audit-file
+    record contains 37 characters.
+01 audit-rec.
+ 05 aud-date-heure pic 9(14).
+ 05 aud-niveau pic 9(3).
+ 05 aud-dev-nom pic x(10).
+ 05 aud-dev-age pic 9(3).
+ 05 aud-trt-avant pic x.
+ 05 aud-trt-apres pic x.
+ 05 aud-score pic 9(5).
+
+working-storage section.
+*>-------constantes------------------------------------*
+ 01 Nom-Pgm pic X(8) value "PCALCUL".
+
+*>-------indices---------------------------------------*
+ 01 i-Niveau-Calc pic 9(3).
+
+*>-------volumetrie--------------------------------------*
+ 01 w-Nb-Dev pic 9(3) value zero.
+
+*>-------statut retour sous-prog--------------------------*
+ 01 w-Ss-Statut pic x.
+  88 w-Ss-Ok value "O".
+  88 w-Ss-Ko value "K".
+ 01 w-Ss-Score pic 9(5) value zero.
+
+ 01 w-Trt-Avant pic x.
+
+*>-------statuts fichiers-------------------------------*
+ 01 ws-dev-fs pic x(2).
+  88 ws-dev-ok value "00".
+  88 ws-dev-eof value "10".
+
+ 01 ws-res-fs pic x(2).
+  88 ws-res-ok value "00".
+
+ 01 ws-ckpt-fs pic x(2).
+  88 ws-ckpt-ok value "00".
+  88 ws-ckpt-non-trouve value "35".
+
+*>-------reprise sur checkpoint---------------------------*
+ 01 w-Skip-Dev pic 9(3) value zero.
+ 01 w-Idx-Ckpt pic 9(3).
+ 01 w-Ckpt-Reclen pic 9(4) value zero.
+
+*>-------statut fichier rejets-----------------------------*
+ 01 ws-rej-fs pic x(2).
+  88 ws-rej-ok value "00".
+
+*>-------validation des developpeurs------------------------*
+ 01 w-Nb-Rejets pic 9(3) value zero.
+
+*>-------statut fichier audit------------------------------*
+ 01 ws-aud-fs pic x(2).
+  88 ws-aud-ok value "00".
+  88 ws-aud-non-trouve value "35".
+
+*>-------reconciliation ok/ko-------------------------------*
+ 01 w-Nb-Traite pic 9(3) value zero.
+ 01 w-Nb-Ok pic 9(3) value zero.
+ 01 w-Nb-Ko pic 9(3) value zero.
+ 01 w-Pct-Ko pic 9(3) value zero.
+ 01 w-Seuil-Ko-Pct pic 9(3) value 20.
+
+*>-------horodatage-----------------------------------------*
+ 01 ws-horodatage.
+  05 ws-hor-aaaa pic 9(4).
+  05 ws-hor-mm pic 9(2).
+  05 ws-hor-jj pic 9(2).
+  05 ws-hor-hh pic 9(2).
+  05 ws-hor-mn pic 9(2).
+  05 ws-hor-ss pic 9(2).
+  05 filler pic x(9).
+ 01 ws-horodatage-num redefines ws-horodatage pic 9(14).
+
+*>-------rapport de resultats---------------------------*
+ 01 ws-date-heure.
+  05 ws-date-aaaa pic 9(4).
+  05 ws-date-mm pic 9(2).
+  05 ws-date-jj pic 9(2).
+  05 filler pic x(15).
+
+ 01 ws-ligne-entete-1 pic x(80).
+ 01 ws-ligne-entete-2 pic x(80).
+ 01 ws-ligne-entete-3 pic x(80).
+
+ 01 ws-ligne-detail.
+  05 filler pic x(11) value "  LIGNE : ".
+  05 wld-index pic zz9.
+  05 filler pic x(13) value "  RESULTAT : ".
+  05 wld-resultat pic zz9.
+  05 filler pic x(12) value "   STATUT : ".
+  05 wld-statut pic x(10).
+
+*>-------variables de travail--------------------------*
+
+*>  Tableau de rÃ©sultats
+01 w-Tab-Res.
+ 05 w-Tab-Res-Ligmax occurs 1 to 999 times depending on w-Nb-Dev.
+  10 w-resultat pic 9(3).
+   88 w-resultat-ok value 1 2 3.
+   88 w-resultat-ko value 0.
+
+*> Personne
+01 developpeur.
+copy DEVELOP.
+
+local-storage section.
+
+01 TRT pic x.
+  88 TRT-ok value "O".
+  88 TRT-ko value "K".
+*>-----------------------------------------------------*
+*>-----------------------------------------------------*
+procedure division.
+*>-----------------------------------------------------*
+*>-----------------------------------------------------*
+display "Nom du programme : " Nom-Pgm
+
+perform debut
+if TRT-ok
+	perform traitement
+	if TRT-ko
+		display "PCALCUL : traitement interrompu suite a un echec du sous-programme"
+		move 8 to return-code
+	else
+		perform reconcilier-resultats
+	end-if
+else
+	move 8 to return-code
+end-if
+perform fin
+stop run
+.
+
+debut.
+perform compter-developpeurs
+perform lire-checkpoint
+
+open input developpeurs-file
+if not ws-dev-ok
+	display "PCALCUL : impossible d'ouvrir DEVFILE (statut " ws-dev-fs ") - arret"
+	move 16 to return-code
+	stop run
+end-if
+
+perform resynchroniser-developpeurs
+
+if w-Skip-Dev > zero
+	open extend audit-file
+	if not ws-aud-ok
+		if ws-aud-non-trouve
+			open output audit-file
+		end-if
+	end-if
+else
+	open output audit-file
+end-if
+
+if not ws-aud-ok
+	display "PCALCUL : impossible d'ouvrir AUDFILE (statut " ws-aud-fs ") - arret"
+	move 16 to return-code
+	stop run
+end-if
+
+if w-Nb-Rejets = zero
+	set TRT-ok to true
+else
+	set TRT-ko to true
+	display "PCALCUL : " w-Nb-Rejets " developpeur(s) rejete(s), voir REJFILE - arret du traitement"
+end-if
+.
+
+compter-developpeurs.
+
+move zero to w-Nb-Dev
+move zero to w-Nb-Rejets
+
+open input developpeurs-file
+if not ws-dev-ok
+	display "PCALCUL : impossible d'ouvrir DEVFILE (statut " ws-dev-fs ") - arret"
+	move 16 to return-code
+	stop run
+end-if
+
+open output rejets-file
+if not ws-rej-ok
+	display "PCALCUL : impossible d'ouvrir REJFILE (statut " ws-rej-fs ") - arret"
+	move 16 to return-code
+	stop run
+end-if
+
+perform until ws-dev-eof
+	read developpeurs-file into developpeur
+		at end
+			set ws-dev-eof to true
+		not at end
+			add 1 to w-Nb-Dev
+			perform valider-developpeur
+	end-read
+end-perform
+
+close developpeurs-file
+close rejets-file
+
+if w-Nb-Dev = zero
+	move 1 to w-Nb-Dev
+end-if
+.
+
+valider-developpeur.
+
+move dev-nom of developpeur to rej-nom
+move dev-prenom of developpeur to rej-prenom
+move dev-age of developpeur to rej-age
+
+if dev-nom of developpeur = spaces
+	move "NOM DE DEVELOPPEUR VIDE" to rej-motif
+	write rejet-rec
+	add 1 to w-Nb-Rejets
+else
+	if not dev-age-mineur of developpeur and not dev-age-majeur of developpeur
+		move "AGE HORS PLAGE MINEUR/MAJEUR" to rej-motif
+		write rejet-rec
+		add 1 to w-Nb-Rejets
+	end-if
+end-if
+.
+
+lire-checkpoint.
+
+initialize w-Tab-Res
+move 1 to i-Niveau-Calc
+move zero to w-Skip-Dev
+
+open input checkpoint-file
+
+if ws-ckpt-ok
+	read checkpoint-file into ckpt-rec
+		at end
+			display "checkpoint vide, demarrage a la premiere passe"
+		not at end
+			perform varying w-Idx-Ckpt from 1 by 1 until w-Idx-Ckpt > ckpt-niveau
+				move ckpt-resultat(w-Idx-Ckpt) to w-resultat(w-Idx-Ckpt)
+			end-perform
+			move ckpt-niveau to w-Skip-Dev
+			compute i-Niveau-Calc = ckpt-niveau + 1
+			display "reprise sur checkpoint apres la passe " ckpt-niveau
+	end-read
+	close checkpoint-file
+else
+	if ws-ckpt-non-trouve
+		display "aucun checkpoint, demarrage a la premiere passe"
+	else
+		display "PCALCUL : erreur a l'ouverture de CKPTFILE (statut " ws-ckpt-fs ") - arret"
+		move 16 to return-code
+		stop run
+	end-if
+end-if
+.
+
+resynchroniser-developpeurs.
+
+perform varying w-Idx-Ckpt from 1 by 1 until w-Idx-Ckpt > w-Skip-Dev
+	read developpeurs-file into developpeur
+		at end
+			exit perform
+	end-read
+end-perform
+.
+
+traitement.
+
+perform until i-Niveau-Calc > w-Nb-Dev
+
+	read developpeurs-file into developpeur
+		at end
+			display "DEVELOPPEURS : plus de developpeur a lire, arret des passes"
+			set TRT-ko to true
+			exit perform
+	end-read
+
+	evaluate true
+		when dev-taille-grand of developpeur
+			add 3 to w-resultat(i-Niveau-Calc)
+			display "taille du developpeur : grand"
+		when dev-taille-moyen of developpeur
+			add 2 to w-resultat(i-Niveau-Calc)
+			display "taille du developpeur : moyen"
+		when dev-taille-petit of developpeur
+			add 1 to w-resultat(i-Niveau-Calc)
+			display "taille du developpeur : petit"
+		when other
+			add 2 to w-resultat(i-Niveau-Calc)
+			display "taille du developpeur : non renseignee"
+	end-evaluate
+
+	if dev-age-majeur of developpeur
+		display "nom du developpeur : " dev-nom of developpeur
+ 	else
+		display "prenom du developpeur : " dev-prenom of developpeur
+	end-if
+
+	perform appel-ss-programme
+
+	if TRT-ko
+		move zero to w-resultat(i-Niveau-Calc)
+	end-if
+
+	perform ecrire-checkpoint
+
+	add 1 to i-Niveau-Calc
+
+	if TRT-ko
+		display "PCALCUL : echec du sous-programme, arret des passes"
+		exit perform
+	end-if
+
+end-perform
+
+compute w-Nb-Traite = i-Niveau-Calc - 1
+
+if TRT-ok and i-Niveau-Calc > w-Nb-Dev
+	perform cloturer-checkpoint
+end-if
+.
+
+cloturer-checkpoint.
+
+open output checkpoint-file
+close checkpoint-file
+.
+
+reconcilier-resultats.
+
+move zero to w-Nb-Ok
+move zero to w-Nb-Ko
+move 1 to i-Niveau-Calc
+
+perform until i-Niveau-Calc > w-Nb-Traite
+	if w-resultat-ok(i-Niveau-Calc)
+		add 1 to w-Nb-Ok
+	else
+		if w-resultat-ko(i-Niveau-Calc)
+			add 1 to w-Nb-Ko
+		end-if
+	end-if
+	add 1 to i-Niveau-Calc
+end-perform
+
+compute w-Pct-Ko = w-Nb-Ko * 100 / w-Nb-Dev
+
+display "PCALCUL : reconciliation - " w-Nb-Ok " OK / " w-Nb-Ko " KO sur " w-Nb-Dev " developpeur(s) (" w-Pct-Ko "% KO)"
+
+if w-Pct-Ko > w-Seuil-Ko-Pct
+	display "PCALCUL : seuil de KO depasse (" w-Seuil-Ko-Pct "% autorise) - anomalie a investiguer"
+	move 12 to return-code
+end-if
+.
+
+ecrire-checkpoint.
+
+compute w-Ckpt-Reclen = 3 + w-Nb-Dev * 3
+
+initialize ckpt-rec
+move i-Niveau-Calc to ckpt-niveau
+
+perform varying w-Idx-Ckpt from 1 by 1 until w-Idx-Ckpt > i-Niveau-Calc
+	move w-resultat(w-Idx-Ckpt) to ckpt-resultat(w-Idx-Ckpt)
+end-perform
+
+open output checkpoint-file
+write ckpt-rec
+close checkpoint-file
+.
+
+appel-ss-programme.
+
+	move TRT to w-Trt-Avant
+
+	call "sous-prog" using developpeur w-Ss-Statut w-Ss-Score
+
+	end-call
+
+	if w-Ss-Ko
+		set TRT-ko to true
+	end-if
+
+	perform tracer-appel-ss-programme
+.
+
+tracer-appel-ss-programme.
+
+move function current-date to ws-horodatage
+move ws-horodatage-num to aud-date-heure
+move i-Niveau-Calc to aud-niveau
+move dev-nom of developpeur to aud-dev-nom
+move dev-age of developpeur to aud-dev-age
+move w-Trt-Avant to aud-trt-avant
+move TRT to aud-trt-apres
+move w-Ss-Score to aud-score
+
+write audit-rec
+.
+
+fin.
+
+close developpeurs-file
+close audit-file
+
+perform ecrire-rapport-resultats
+.
+
+ecrire-rapport-resultats.
+
+open output resultats-file
+if not ws-res-ok
+	display "PCALCUL : impossible d'ouvrir RESFILE (statut " ws-res-fs ") - arret"
+	move 16 to return-code
+	stop run
+end-if
+
+move function current-date to ws-date-heure
+
+move spaces to ws-ligne-entete-1
+string "RAPPORT DE RESULTATS - PROGRAMME " delimited by size
+       Nom-Pgm delimited by size
+       into ws-ligne-entete-1
+write resultats-rec from ws-ligne-entete-1
+
+move spaces to ws-ligne-entete-2
+string "DATE DU TRAITEMENT : " delimited by size
+       ws-date-jj delimited by size "/" delimited by size
+       ws-date-mm delimited by size "/" delimited by size
+       ws-date-aaaa delimited by size
+       into ws-ligne-entete-2
+write resultats-rec from ws-ligne-entete-2
+
+if w-Nb-Rejets > zero
+	move spaces to ws-ligne-entete-3
+	string "TRAITEMENT NON EXECUTE - " delimited by size
+	       w-Nb-Rejets delimited by size
+	       " DEVELOPPEUR(S) REJETE(S), VOIR REJFILE" delimited by size
+	       into ws-ligne-entete-3
+	write resultats-rec from ws-ligne-entete-3
+else
+	move "LIGNE  RESULTAT  STATUT" to ws-ligne-entete-3
+	write resultats-rec from ws-ligne-entete-3
+
+	move 1 to i-Niveau-Calc
+
+	perform until i-Niveau-Calc > w-Nb-Dev
+
+	    move i-Niveau-Calc to wld-index
+
+	    if i-Niveau-Calc > w-Nb-Traite
+	        move zero to wld-resultat
+	        move "NON TRAITE" to wld-statut
+	    else
+	        move w-resultat(i-Niveau-Calc) to wld-resultat
+
+	        if w-resultat-ok(i-Niveau-Calc)
+	            move "OK" to wld-statut
+	        else
+	            if w-resultat-ko(i-Niveau-Calc)
+	                move "KO" to wld-statut
+	            else
+	                move "??" to wld-statut
+	            end-if
+	        end-if
+	    end-if
+
+	    write resultats-rec from ws-ligne-detail
+
+	    add 1 to i-Niveau-Calc
+
+	end-perform
+end-if
+
+close resultats-file
+
+display "rapport de resultats ecrit sur RESFILE"
+.
