@@ -0,0 +1,14 @@
+*> ------------------------------------------------------------- *>
+*> DEVELOP.cpy - enregistrement developpeur, partage entre       *>
+*> PCALCUL (fichier DEVELOPPEURS et working-storage) et le       *>
+*> sous-programme SOUS-PROG (linkage section).                   *>
+*> ------------------------------------------------------------- *>
+ 05 dev-nom pic x(10).
+ 05 dev-prenom pic x(20).
+ 05 dev-age pic 9(3).
+  88 dev-age-mineur value 1 thru 17.
+  88 dev-age-majeur value 18 thru 999.
+ 05 dev-taille pic x(8).
+  88 dev-taille-grand value "grand".
+  88 dev-taille-moyen value "moyen".
+  88 dev-taille-petit value "petit".
